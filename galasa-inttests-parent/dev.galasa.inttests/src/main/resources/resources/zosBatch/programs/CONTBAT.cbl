@@ -0,0 +1,120 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONTBAT.
+000030 AUTHOR.        R MERCER.
+000040 INSTALLATION.  GALASA TEST FACTORY.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090* ----------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 RM    ORIGINAL PROGRAM - BATCH COUNTERPART TO
+000120*                  CONTTEST FOR EXERCISING THE SAME TRANSFORMS
+000130*                  AGAINST A FIXED-FORMAT SEQUENTIAL DATASET
+000140*                  INSTEAD OF A CICS CONTAINER, FOR SHOPS THAT
+000150*                  WANT TO TEST THE BATCH SIDE OF ZOS TOO.
+000160*****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT BATCH-INPUT-FILE  ASSIGN TO BATIN
+000210         ORGANIZATION IS SEQUENTIAL.
+000220     SELECT BATCH-OUTPUT-FILE ASSIGN TO BATOUT
+000230         ORGANIZATION IS SEQUENTIAL.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  BATCH-INPUT-FILE
+000270     RECORDING MODE IS F.
+000280 01  BATCH-INPUT-RECORD.
+000290     05  BATIN-KEY                PIC X(08).
+000300     05  BATIN-OPERATION           PIC X(01).
+000310         88  BATIN-OP-UPPERCASE       VALUE 'U'.
+000320         88  BATIN-OP-LOWERCASE       VALUE 'L'.
+000330         88  BATIN-OP-REVERSE         VALUE 'R'.
+000340     05  BATIN-DATA                PIC X(71).
+000350 FD  BATCH-OUTPUT-FILE
+000360     RECORDING MODE IS F.
+000370 01  BATCH-OUTPUT-RECORD.
+000380     05  BATOUT-KEY                PIC X(08).
+000390     05  BATOUT-OPERATION          PIC X(01).
+000400     05  BATOUT-DATA               PIC X(71).
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+000430     88  WS-EOF                    VALUE 'Y'.
+000440 77  WS-RECORDS-READ           PIC 9(06) COMP VALUE 0.
+000450 77  WS-RECORDS-WRITTEN        PIC 9(06) COMP VALUE 0.
+000460*****************************************************************
+000470* 0000-MAINLINE
+000480*****************************************************************
+000490 PROCEDURE DIVISION.
+000500 0000-MAINLINE.
+000510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000520     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+000530         UNTIL WS-EOF.
+000540     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000550     STOP RUN.
+000560*****************************************************************
+000570* 1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ.
+000580*****************************************************************
+000590 1000-INITIALIZE.
+000600     OPEN INPUT  BATCH-INPUT-FILE.
+000610     OPEN OUTPUT BATCH-OUTPUT-FILE.
+000620     PERFORM 9000-READ-RECORD THRU 9000-EXIT.
+000630 1000-EXIT.
+000640     EXIT.
+000650*****************************************************************
+000660* 2000-PROCESS-FILE - TRANSFORM ONE RECORD, WRITE IT, READ THE
+000670* NEXT ONE.
+000680*****************************************************************
+000690 2000-PROCESS-FILE.
+000700     PERFORM 3000-TRANSFORM-RECORD THRU 3000-EXIT.
+000710     WRITE BATCH-OUTPUT-RECORD.
+000720     ADD 1 TO WS-RECORDS-WRITTEN.
+000730     PERFORM 9000-READ-RECORD THRU 9000-EXIT.
+000740 2000-EXIT.
+000750     EXIT.
+000760*****************************************************************
+000770* 3000-TRANSFORM-RECORD - APPLY THE OPERATION REQUESTED IN
+000780* BATIN-OPERATION TO BATIN-DATA, THE SAME WAY CONTTEST'S
+000790* 2000-TRANSFORM APPLIES ITS OPERATION TO A CONTAINER.
+000800*****************************************************************
+000810 3000-TRANSFORM-RECORD.
+000820     MOVE BATIN-KEY       TO BATOUT-KEY.
+000830     MOVE BATIN-OPERATION TO BATOUT-OPERATION.
+000840     EVALUATE TRUE
+000850         WHEN BATIN-OP-UPPERCASE
+000860             MOVE FUNCTION UPPER-CASE(BATIN-DATA) TO BATOUT-DATA
+000870         WHEN BATIN-OP-LOWERCASE
+000880             MOVE FUNCTION LOWER-CASE(BATIN-DATA) TO BATOUT-DATA
+000890         WHEN BATIN-OP-REVERSE
+000900             MOVE FUNCTION REVERSE(BATIN-DATA) TO BATOUT-DATA
+000910         WHEN OTHER
+000920             MOVE FUNCTION UPPER-CASE(BATIN-DATA) TO BATOUT-DATA
+000930     END-EVALUATE.
+000940 3000-EXIT.
+000950     EXIT.
+000960*****************************************************************
+000970* 8000-TERMINATE - CLOSE THE FILES AND SET THE RETURN CODE FROM
+000980* THE NUMBER OF RECORDS WRITTEN SO THE CALLING JCL STEP (OR A
+000990* GALASA TEST CHECKING THE JOB'S CONDITION CODE) CAN CONFIRM HOW
+001000* MANY RECORDS WERE PROCESSED.
+001010*****************************************************************
+001020 8000-TERMINATE.
+001030     CLOSE BATCH-INPUT-FILE.
+001040     CLOSE BATCH-OUTPUT-FILE.
+001050     MOVE WS-RECORDS-WRITTEN TO RETURN-CODE.
+001060 8000-EXIT.
+001070     EXIT.
+001080*****************************************************************
+001090* 9000-READ-RECORD - READ THE NEXT INPUT RECORD, SETTING THE EOF
+001100* SWITCH WHEN THE FILE IS EXHAUSTED.
+001110*****************************************************************
+001120 9000-READ-RECORD.
+001130     READ BATCH-INPUT-FILE
+001140         AT END
+001150             SET WS-EOF TO TRUE
+001160         NOT AT END
+001170             ADD 1 TO WS-RECORDS-READ
+001180     END-READ.
+001190 9000-EXIT.
+001200     EXIT.
