@@ -0,0 +1,23 @@
+//CONTBAT  JOB (ACCTNO),'GALASA TEST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* CONTBAT - BATCH COUNTERPART TO THE CONTTEST CICS CONTAINER-
+//* MANAGER TEST.  READS A FIXED-FORMAT SEQUENTIAL INPUT DATASET,
+//* APPLIES THE SAME UPPER/LOWER/REVERSE TRANSFORMS AS CONTTEST TO
+//* EACH RECORD, AND WRITES A SEQUENTIAL OUTPUT DATASET.  THE STEP
+//* CONDITION CODE IS THE NUMBER OF RECORDS WRITTEN.
+//*
+//* MODIFICATION HISTORY
+//* ----------------------------------------------------------
+//* DATE       INIT  DESCRIPTION
+//* 08/08/2026 RM    ORIGINAL JCL FOR THE NEW CONTBAT PROGRAM.
+//*********************************************************************
+//STEP010  EXEC PGM=CONTBAT
+//STEPLIB  DD DSN=GALASA.TEST.LOADLIB,DISP=SHR
+//BATIN    DD DSN=GALASA.TEST.CONTBAT.INPUT,DISP=SHR
+//BATOUT   DD DSN=GALASA.TEST.CONTBAT.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
