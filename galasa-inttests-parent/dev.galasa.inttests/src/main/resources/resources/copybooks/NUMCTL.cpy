@@ -0,0 +1,46 @@
+000010*****************************************************************
+000020* NUMCTL - CONTROL RECORD FOR CONTNUM, THE PACKED-DECIMAL
+000030* SIBLING OF THE CONTTEST FAMILY OF CICS CONTAINER-MANAGER TEST
+000040* PROGRAMS.  SAME SHAPE AND CONVENTIONS AS CONTCTL, BUT DRIVES AN
+000050* ARITHMETIC TRANSFORM ON A COMP-3 AMOUNT INSTEAD OF A TEXT
+000060* OPERATION ON A CHARACTER STRING.
+000070*
+000080* NUMCTL-OPERAND IS THE COMP-3 VALUE ADDED OR SUBTRACTED BY
+000090* NUMCTL-OP-ADD/NUMCTL-OP-SUBTRACT.  IT IS IGNORED BY
+000100* NUMCTL-OP-ROUND, WHICH ROUNDS THE CONTAINER'S AMOUNT TO THE
+000110* NEAREST WHOLE CURRENCY UNIT.
+000120*
+000130* NUMCTL-CONTAINER-OUT AND NUMCTL-CHANNEL WORK EXACTLY AS THEY DO
+000140* ON CONTCTL - SPACES MEANS "NOT SUPPLIED", FALLING BACK TO
+000150* PUTTING BACK TO NUMCTL-CONTAINER-IN ON THE DEFAULT SCOPE.
+000160*
+000170* NUMCTL-ACTUAL-LENGTH IS A FULLWORD, THE SAME AS THE
+000180* NUMREC-LENGTH IT IS ALWAYS MOVED FROM - CICS CAN REPORT A
+000190* GENUINE LENGERR CONTAINER FAR BIGGER THAN 9999 BYTES, AND A
+000200* SHORTER PICTURE HERE WOULD SILENTLY TRUNCATE THAT SIZE.
+000210*
+000220* NUMCTL-RC-TRANSFORM-OTHER IS SET WHEN THE REQUESTED OPERATION
+000230* CANNOT BE APPLIED SAFELY TO THE BYTES ACTUALLY RECEIVED (THE
+000240* CONTAINER IS SHORTER THAN THE 8-BYTE COMP-3 AMOUNT THE
+000250* ARITHMETIC OPERATES ON) - THE PUT STEP IS SKIPPED SO NOTHING
+000260* UNVALIDATED IS EVER WRITTEN BACK.
+000270*****************************************************************
+000280   01  NUMCTL.
+000290       05  NUMCTL-CONTAINER-IN       PIC X(16).
+000300       05  NUMCTL-CONTAINER-OUT      PIC X(16).
+000310       05  NUMCTL-CHANNEL            PIC X(16).
+000320       05  NUMCTL-OPERATION          PIC X(01).
+000330           88  NUMCTL-OP-ADD             VALUE 'A'.
+000340           88  NUMCTL-OP-SUBTRACT         VALUE 'S'.
+000350           88  NUMCTL-OP-ROUND            VALUE 'R'.
+000360       05  NUMCTL-OPERAND            PIC S9(13)V99 COMP-3.
+000370       05  NUMCTL-ACTUAL-LENGTH      PIC S9(08) COMP.
+000380       05  NUMCTL-RETURN-CODE        PIC X(02).
+000390           88  NUMCTL-RC-NORMAL              VALUE '00'.
+000400           88  NUMCTL-RC-GET-CONTAINERERR    VALUE '10'.
+000410           88  NUMCTL-RC-GET-LENGERR         VALUE '11'.
+000420           88  NUMCTL-RC-GET-OTHER           VALUE '12'.
+000430           88  NUMCTL-RC-PUT-CONTAINERERR    VALUE '20'.
+000440           88  NUMCTL-RC-PUT-LENGERR         VALUE '21'.
+000450           88  NUMCTL-RC-PUT-OTHER           VALUE '22'.
+000460           88  NUMCTL-RC-TRANSFORM-OTHER     VALUE '30'.
