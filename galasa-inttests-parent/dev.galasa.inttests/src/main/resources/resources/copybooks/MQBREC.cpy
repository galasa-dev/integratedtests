@@ -0,0 +1,12 @@
+000010*
+000020* MQBREC - MESSAGE PAYLOAD RECORD FOR CONTMQB, THE CICS-MQ
+000030* BRIDGE COMPANION TO THE CONTTEST FAMILY.  SIZED THE SAME AS
+000040* CONTREC SO THE SAME TEST DATA CAN BE USED ACROSS PROGRAMS.
+000050*
+000060* MQBREC-LENGTH HOLDS THE ACTUAL MESSAGE LENGTH RETURNED BY
+000070* MQGET AND IS WHAT IS PASSED AS THE DATA LENGTH ON THE
+000080* SUBSEQUENT MQPUT.
+000090*
+000100   01  MQBREC.
+000110       05  MQBREC-LENGTH             PIC 9(04) COMP.
+000120       05  MQBREC-PAYLOAD            PIC X(4000).
