@@ -0,0 +1,28 @@
+000010*****************************************************************
+000020* MQBCTL - CONTROL RECORD FOR CONTMQB, THE CICS-MQ BRIDGE
+000030* COMPANION TO THE CONTTEST FAMILY OF TEST PROGRAMS.
+000040*
+000050* PASSED AS THE DFHCOMMAREA ON EXEC CICS RETURN, THE SAME WAY
+000060* CONTCTL DRIVES CONTTEST.  CONTMQB GETS A MESSAGE FROM
+000070* MQBCTL-INPUT-QUEUE, APPLIES THE REQUESTED TRANSFORM, AND PUTS
+000080* THE RESULT TO MQBCTL-REPLY-QUEUE.
+000090*
+000100* MQBCTL-ACTUAL-LENGTH IS LOADED DIRECTLY FROM WS-DATA-LENGTH, THE
+000110* MQGET DATA-LENGTH PARAMETER, WHICH IS AN MQI COMP-5 FULLWORD -
+000120* PIC 9(04) COMP HERE WOULD SILENTLY TRUNCATE A GENUINE MESSAGE
+000130* LENGTH OVER 9999 BYTES INSTEAD OF REPORTING IT.
+000140*****************************************************************
+000150   01  MQBCTL.
+000160       05  MQBCTL-INPUT-QUEUE        PIC X(48).
+000170       05  MQBCTL-REPLY-QUEUE        PIC X(48).
+000180       05  MQBCTL-OPERATION          PIC X(01).
+000190           88  MQBCTL-OP-UPPERCASE       VALUE 'U'.
+000200           88  MQBCTL-OP-LOWERCASE       VALUE 'L'.
+000210           88  MQBCTL-OP-REVERSE         VALUE 'R'.
+000220       05  MQBCTL-ACTUAL-LENGTH      PIC S9(09) COMP-5.
+000230       05  MQBCTL-RETURN-CODE        PIC X(02).
+000240           88  MQBCTL-RC-NORMAL              VALUE '00'.
+000250           88  MQBCTL-RC-OPEN-FAILED         VALUE '10'.
+000260           88  MQBCTL-RC-GET-FAILED          VALUE '20'.
+000270           88  MQBCTL-RC-NO-MSG-AVAILABLE    VALUE '21'.
+000280           88  MQBCTL-RC-PUT-FAILED          VALUE '30'.
