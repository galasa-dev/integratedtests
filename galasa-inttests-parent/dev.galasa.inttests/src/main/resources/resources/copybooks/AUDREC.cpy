@@ -0,0 +1,25 @@
+000010*
+000020* AUDREC - AUDIT TRAIL RECORD WRITTEN TO A TEMPORARY STORAGE QUEUE
+000030* BY CONTTEST SO A GALASA TEST CAN CONFIRM WHAT THE CONTAINER
+000040* LOOKED LIKE BOTH BEFORE AND AFTER THE TRANSFORM WAS APPLIED.
+000050*
+000060* ONE QUEUE ENTRY IS WRITTEN PER SUCCESSFUL GET/TRANSFORM/PUT
+000070* SEQUENCE, TIMESTAMPED FROM THE EIB SO ENTRIES FROM CONCURRENT
+000080* TRANSACTIONS CAN BE TOLD APART.
+000090*
+000100* AUDREC-CONTAINER-NAME-OUT IS THE CONTAINER THE AFTER VALUE WAS
+000110* ACTUALLY PUT TO - THE SAME AS AUDREC-CONTAINER-NAME-IN UNLESS
+000120* THE CALLER CHAINED TWO CONTAINERS VIA CONTCTL-CONTAINER-OUT, IN
+000130* WHICH CASE A TEST NEEDS BOTH NAMES TO DIAGNOSE A GET-CONTAINER
+000140* FAILURE (ONLY -IN INVOLVED) FROM A TRANSFORM/PUT FAILURE (BOTH
+000150* INVOLVED).
+000160*
+000170   01  AUDREC.
+000180       05  AUDREC-DATE               PIC S9(07) COMP.
+000190       05  AUDREC-TIME               PIC S9(07) COMP.
+000200       05  AUDREC-CONTAINER-NAME-IN  PIC X(16).
+000210       05  AUDREC-CONTAINER-NAME-OUT PIC X(16).
+000220       05  AUDREC-BEFORE-LENGTH      PIC 9(04) COMP.
+000230       05  AUDREC-BEFORE-VALUE       PIC X(4000).
+000240       05  AUDREC-AFTER-LENGTH       PIC 9(04) COMP.
+000250       05  AUDREC-AFTER-VALUE        PIC X(4000).
