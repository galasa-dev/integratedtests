@@ -0,0 +1,20 @@
+000010*
+000020* NUMREC - VARIABLE-LENGTH CONTAINER PAYLOAD RECORD FOR CONTNUM,
+000030* THE PACKED-DECIMAL SIBLING OF THE CONTTEST FAMILY.  SIZED THE
+000040* SAME AS CONTREC SO THE SAME CONTAINERS CAN BE TESTED WITH
+000050* EITHER PROGRAM.
+000060*
+000070* NUMREC-LENGTH DOUBLES AS THE FLENGTH ON GET/PUT CONTAINER, THE
+000080* SAME WAY CONTREC-LENGTH DOES FOR CONTTEST.  FLENGTH IS A
+000090* FULLWORD BINARY FIELD, SO NUMREC-LENGTH MUST BE S9(08) COMP -
+000100* A HALFWORD HERE WOULD LEAVE CICS OVERLAYING THE FIRST TWO BYTES
+000110* OF NUMREC-PAYLOAD, WHICH IS WHERE NUMREC-AMOUNT LIVES.
+000120*
+000130* NUMREC-AMOUNT REDEFINES THE FIRST 8 BYTES OF THE PAYLOAD AS A
+000140* SIGNED PACKED-DECIMAL AMOUNT, WHICH IS ALL CONTNUM OPERATES ON.
+000150*
+000160   01  NUMREC.
+000170       05  NUMREC-LENGTH             PIC S9(08) COMP.
+000180       05  NUMREC-PAYLOAD            PIC X(4000).
+000190       05  NUMREC-AMOUNT REDEFINES NUMREC-PAYLOAD
+000200                                     PIC S9(13)V99 COMP-3.
