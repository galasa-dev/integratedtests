@@ -0,0 +1,25 @@
+000010*
+000020* FILECTL - CONTROL RECORD FOR THE FILETEST CICS FILE-MANAGER
+000030* TEST PROGRAM.  PASSED AS THE DFHCOMMAREA ON EXEC CICS RETURN,
+000040* THE SAME WAY CONTCTL DRIVES THE CONTTEST FAMILY OF PROGRAMS.
+000050*
+000060* FILECTL-OP-REWRITE DOES A PROPER READ FOR UPDATE FOLLOWED BY
+000070* A REWRITE.  FILECTL-OP-REWRITE-STALE SKIPS THE READ FOR UPDATE
+000080* AND GOES STRAIGHT TO REWRITE, WHICH CICS REJECTS WITH INVREQ -
+000090* USEFUL FOR PROVING A TEST CAN DETECT A RECORD CHANGED (OR AT
+000100* LEAST NOT FRESHLY LOCKED) SINCE IT WAS READ.
+000110*
+000120  01  FILECTL.
+000130      05  FILECTL-OPERATION         PIC X(01).
+000140          88  FILECTL-OP-READ           VALUE 'R'.
+000150          88  FILECTL-OP-WRITE          VALUE 'W'.
+000160          88  FILECTL-OP-REWRITE        VALUE 'U'.
+000170          88  FILECTL-OP-REWRITE-STALE  VALUE 'S'.
+000180      05  FILECTL-KEY               PIC X(08).
+000190      05  FILECTL-DATA              PIC X(72).
+000200      05  FILECTL-RETURN-CODE       PIC X(02).
+000210          88  FILECTL-RC-NORMAL             VALUE '00'.
+000220          88  FILECTL-RC-NOTFND             VALUE '10'.
+000230          88  FILECTL-RC-DUPREC             VALUE '11'.
+000240          88  FILECTL-RC-CHANGED-SINCE-READ VALUE '20'.
+000250          88  FILECTL-RC-OTHER              VALUE '99'.
