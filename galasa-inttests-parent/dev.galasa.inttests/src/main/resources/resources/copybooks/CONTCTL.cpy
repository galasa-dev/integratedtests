@@ -0,0 +1,52 @@
+000010*****************************************************************
+000020* CONTCTL - CONTROL RECORD FOR THE CONTTEST FAMILY OF CICS
+000030* CONTAINER-MANAGER TEST PROGRAMS.
+000040*
+000050* PASSED AS THE DFHCOMMAREA ON EXEC CICS RETURN SO THAT ONE
+000060* TRANSACTION/PROGRAM CAN BE DRIVEN WITH A DIFFERENT CONTAINER
+000070* NAME AND TRANSFORM OPERATION FROM GALASA RATHER THAN CODING A
+000080* NEW PROGRAM FOR EVERY SCENARIO.
+000090*
+000100* CONTCTL-CHANNEL OF SPACES MEANS "USE THE DEFAULT CONTAINER
+000110* SCOPE" - THE CONTAINER IS NOT PASSED ON A NAMED CHANNEL.
+000120*
+000130* CONTCTL-ACTUAL-LENGTH IS SET FROM THE GET CONTAINER FLENGTH
+000140* AFTER EVERY GET, WHETHER IT WORKED OR NOT, SO A CALLER CAN
+000150* TELL A GENUINE SIZE MISMATCH (LENGERR) FROM ANY OTHER FAILURE.
+000160* IT IS A FULLWORD, THE SAME AS CONTREC-LENGTH IT IS ALWAYS
+000170* MOVED FROM - A GENUINE LENGERR CONTAINER CAN BE FAR BIGGER
+000180* THAN 9999 BYTES, AND A SHORTER PICTURE HERE WOULD SILENTLY
+000190* TRUNCATE THAT SIZE.
+000200*
+000210* CONTCTL-CONTAINER-OUT OF SPACES MEANS "PUT THE RESULT BACK
+000220* TO CONTCTL-CONTAINER-IN" (THE ORIGINAL, SINGLE-CONTAINER
+000230* BEHAVIOUR).  WHEN IT IS SUPPLIED, CONTTEST GETS FROM
+000240* CONTCTL-CONTAINER-IN, TRANSFORMS, AND PUTS THE RESULT TO
+000250* CONTCTL-CONTAINER-OUT INSTEAD - CHAINING TWO CONTAINERS
+000260* THROUGH ONE TRANSACTION.
+000270*
+000280* CONTCTL-RC-TRANSFORM-OTHER IS SET WHEN THE REQUESTED OPERATION
+000290* CANNOT BE APPLIED SAFELY TO THE BYTES ACTUALLY RECEIVED (FOR
+000300* EXAMPLE NUMERIC-ECHO AGAINST A CONTAINER SHORTER THAN THE FIELD
+000310* IT ECHOES) - THE PUT AND AUDIT STEPS ARE SKIPPED SO NOTHING
+000320* UNVALIDATED IS EVER WRITTEN BACK.
+000330*****************************************************************
+000340    01  CONTCTL.
+000350        05  CONTCTL-CONTAINER-IN      PIC X(16).
+000360        05  CONTCTL-CONTAINER-OUT     PIC X(16).
+000370        05  CONTCTL-CHANNEL           PIC X(16).
+000380        05  CONTCTL-OPERATION         PIC X(01).
+000390            88  CONTCTL-OP-UPPERCASE      VALUE 'U'.
+000400            88  CONTCTL-OP-LOWERCASE      VALUE 'L'.
+000410            88  CONTCTL-OP-REVERSE        VALUE 'R'.
+000420            88  CONTCTL-OP-NUMERIC-ECHO   VALUE 'N'.
+000430        05  CONTCTL-ACTUAL-LENGTH     PIC S9(08) COMP.
+000440        05  CONTCTL-RETURN-CODE       PIC X(02).
+000450            88  CONTCTL-RC-NORMAL             VALUE '00'.
+000460            88  CONTCTL-RC-GET-CONTAINERERR   VALUE '10'.
+000470            88  CONTCTL-RC-GET-LENGERR        VALUE '11'.
+000480            88  CONTCTL-RC-GET-OTHER          VALUE '12'.
+000490            88  CONTCTL-RC-PUT-CONTAINERERR   VALUE '20'.
+000500            88  CONTCTL-RC-PUT-LENGERR        VALUE '21'.
+000510            88  CONTCTL-RC-PUT-OTHER          VALUE '22'.
+000520            88  CONTCTL-RC-TRANSFORM-OTHER    VALUE '30'.
