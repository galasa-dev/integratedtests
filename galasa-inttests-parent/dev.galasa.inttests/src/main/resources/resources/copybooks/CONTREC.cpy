@@ -0,0 +1,20 @@
+000010*
+000020* CONTREC - VARIABLE-LENGTH CONTAINER PAYLOAD RECORD SHARED BY
+000030* THE CONTTEST FAMILY OF CICS CONTAINER-MANAGER TEST PROGRAMS.
+000040* SIZED FOR THE LARGEST CONTAINER WE TEST AGAINST (4K).
+000050*
+000060* CONTREC-LENGTH DOUBLES AS THE FLENGTH ON GET/PUT CONTAINER.
+000070* BEFORE A GET IT MUST BE SET TO THE SIZE OF CONTREC-PAYLOAD SO
+000080* CICS KNOWS HOW MUCH ROOM IS AVAILABLE; CICS OVERWRITES IT WITH
+000090* THE CONTAINER'S ACTUAL LENGTH ON RETURN, WHICH IS HOW A LENGERR
+000100* (CONTAINER BIGGER THAN THE CALLER EXPECTED) GETS REPORTED BACK.
+000110* FLENGTH IS A FULLWORD BINARY FIELD ON GET/PUT CONTAINER, SO
+000120* CONTREC-LENGTH MUST BE DECLARED S9(08) COMP - A HALFWORD HERE
+000130* WOULD LEAVE CICS WRITING FOUR BYTES INTO A TWO-BYTE FIELD AND
+000140* OVERLAYING THE FIRST TWO BYTES OF CONTREC-PAYLOAD.
+000150*
+000160  01  CONTREC.
+000170      05  CONTREC-LENGTH            PIC S9(08) COMP.
+000180      05  CONTREC-PAYLOAD           PIC X(4000).
+000190      05  CONTREC-PAYLOAD-NUM REDEFINES CONTREC-PAYLOAD
+000200                                    PIC 9(20).
