@@ -0,0 +1,170 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONTNUM.
+000030 AUTHOR.        R MERCER.
+000040 INSTALLATION.  GALASA TEST FACTORY.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090* ----------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 RM    ORIGINAL PROGRAM - PACKED-DECIMAL SIBLING OF
+000120*                  CONTTEST.  GETS A CONTAINER HOLDING A COMP-3
+000130*                  AMOUNT, APPLIES AN ARITHMETIC TRANSFORM, AND
+000140*                  PUTS THE RESULT BACK, THE SAME WAY CONTTEST
+000150*                  DOES FOR CHARACTER-STRING CONTAINERS.
+000160* 08/08/2026 RM    FIXED 0000-MAINLINE FALLING THROUGH INTO
+000170*                  1000-GET-CONTAINER INSTEAD OF RETURNING - IT
+000180*                  WAS APPLYING ADD/SUBTRACT TWICE ON EVERY
+000190*                  TRANSACTION.  ALSO WIDENED NUMREC-LENGTH TO A
+000200*                  FULLWORD (SEE NUMREC) AND ROUTED ROUND THROUGH
+000210*                  A WHOLE-UNIT INTERMEDIATE FIELD SO IT ACTUALLY
+000220*                  ROUNDS INSTEAD OF COPYING THE AMOUNT TO ITSELF.
+000230* 08/08/2026 RM    GUARDED THE ARITHMETIC TRANSFORM WITH A CHECK
+000240*                  THAT NUMREC-LENGTH IS ACTUALLY 8 BYTES BEFORE
+000250*                  TOUCHING NUMREC-AMOUNT - A SHORTER CONTAINER
+000260*                  LEAVES STALE BYTES THAT ARE NOT VALID PACKED
+000270*                  DECIMAL AND WOULD ABEND THE TRANSACTION.  ALSO
+000280*                  WIDENED NUMCTL-ACTUAL-LENGTH TO A FULLWORD TO
+000290*                  MATCH NUMREC-LENGTH.
+000295* 09/08/2026 RM    AN UNRECOGNISED NUMCTL-OPERATION FELL INTO
+000296*                  WHEN OTHER/CONTINUE IN 2000-TRANSFORM, LEAVING
+000297*                  NUMCTL-RC-NORMAL SET AND PUTTING THE UNTOUCHED
+000298*                  CONTAINER BACK AS IF IT HAD SUCCEEDED.  NOW
+000299*                  SETS NUMCTL-RC-TRANSFORM-OTHER THE SAME WAY
+000300*                  THE LENGTH GUARD ABOVE IT DOES.
+000301*****************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340 77  WS-MAX-PAYLOAD-LEN        PIC S9(08) COMP VALUE 4000.
+000350     COPY NUMREC.
+000360 01  RESP-CODES.
+000370     05  WS-RESP               PIC S9(08) COMP.
+000380     05  WS-RESP2              PIC S9(08) COMP.
+000390 01  WS-PUT-CONTAINER-NAME     PIC X(16).
+000400 01  WS-WHOLE-AMOUNT           PIC S9(13) COMP-3.
+000410 LINKAGE SECTION.
+000420     COPY NUMCTL REPLACING ==NUMCTL== BY ==DFHCOMMAREA==.
+000430*****************************************************************
+000440* 0000-MAINLINE
+000450*****************************************************************
+000460 PROCEDURE DIVISION.
+000470 0000-MAINLINE.
+000480     SET NUMCTL-RC-NORMAL TO TRUE.
+000490     PERFORM 1000-GET-CONTAINER THRU 1000-EXIT.
+000500     IF NUMCTL-RC-NORMAL
+000510         PERFORM 2000-TRANSFORM THRU 2000-EXIT
+000520         IF NUMCTL-RC-NORMAL
+000530             PERFORM 3000-PUT-CONTAINER THRU 3000-EXIT
+000540         END-IF
+000550     END-IF.
+000560     GO TO 9999-EXIT.
+000570*****************************************************************
+000580* 1000-GET-CONTAINER - GET THE CALLER'S NAMED CONTAINER, MAPPING
+000590* CONTAINERERR/LENGERR TO A RETURN CODE INSTEAD OF ABENDING.
+000600* USES THE CALLER'S CHANNEL WHEN ONE HAS BEEN SUPPLIED.
+000610*****************************************************************
+000620 1000-GET-CONTAINER.
+000630     MOVE WS-MAX-PAYLOAD-LEN TO NUMREC-LENGTH.
+000640     IF NUMCTL-CHANNEL = SPACES
+000650         EXEC CICS GET CONTAINER(NUMCTL-CONTAINER-IN)
+000660              FLENGTH(NUMREC-LENGTH)
+000670              INTO(NUMREC-PAYLOAD)
+000680              RESP(WS-RESP)
+000690              RESP2(WS-RESP2)
+000700         END-EXEC
+000710     ELSE
+000720         EXEC CICS GET CONTAINER(NUMCTL-CONTAINER-IN)
+000730              CHANNEL(NUMCTL-CHANNEL)
+000740              FLENGTH(NUMREC-LENGTH)
+000750              INTO(NUMREC-PAYLOAD)
+000760              RESP(WS-RESP)
+000770              RESP2(WS-RESP2)
+000780         END-EXEC
+000790     END-IF.
+000800     MOVE NUMREC-LENGTH TO NUMCTL-ACTUAL-LENGTH.
+000810     EVALUATE WS-RESP
+000820         WHEN DFHRESP(NORMAL)
+000830             CONTINUE
+000840         WHEN DFHRESP(CONTAINERERR)
+000850             SET NUMCTL-RC-GET-CONTAINERERR TO TRUE
+000860         WHEN DFHRESP(LENGERR)
+000870             SET NUMCTL-RC-GET-LENGERR TO TRUE
+000880         WHEN OTHER
+000890             SET NUMCTL-RC-GET-OTHER TO TRUE
+000900     END-EVALUATE.
+000910 1000-EXIT.
+000920     EXIT.
+000930*****************************************************************
+000940* 2000-TRANSFORM - APPLY THE ARITHMETIC OPERATION REQUESTED BY
+000950* THE CALLER IN NUMCTL-OPERATION TO THE CONTAINER'S COMP-3
+000960* AMOUNT.  ROUND GOES VIA WS-WHOLE-AMOUNT SO THE ROUNDING HAS AN
+000970* INTERMEDIATE FIELD WITH FEWER DECIMAL PLACES TO ROUND INTO -
+000980* ROUNDED AGAINST AN IDENTICAL PICTURE IS A NO-OP.  NONE OF THE
+000990* ARITHMETIC IS ATTEMPTED UNLESS THE CONTAINER RECEIVED IS
+001000* EXACTLY AS LONG AS NUMREC-AMOUNT - A SHORTER CONTAINER LEAVES
+001010* UNINITIALISED BYTES THAT ARE NOT SAFE TO TREAT AS PACKED
+001020* DECIMAL.
+001030*****************************************************************
+001040 2000-TRANSFORM.
+001050     IF NUMREC-LENGTH NOT = LENGTH OF NUMREC-AMOUNT
+001060         SET NUMCTL-RC-TRANSFORM-OTHER TO TRUE
+001070         GO TO 2000-EXIT
+001080     END-IF.
+001090     EVALUATE TRUE
+001100         WHEN NUMCTL-OP-ADD
+001110             ADD NUMCTL-OPERAND TO NUMREC-AMOUNT
+001120         WHEN NUMCTL-OP-SUBTRACT
+001130             SUBTRACT NUMCTL-OPERAND FROM NUMREC-AMOUNT
+001140         WHEN NUMCTL-OP-ROUND
+001150             COMPUTE WS-WHOLE-AMOUNT ROUNDED = NUMREC-AMOUNT
+001160             COMPUTE NUMREC-AMOUNT = WS-WHOLE-AMOUNT
+001170         WHEN OTHER
+001180             SET NUMCTL-RC-TRANSFORM-OTHER TO TRUE
+001190     END-EVALUATE.
+001200 2000-EXIT.
+001210     EXIT.
+001220*****************************************************************
+001230* 3000-PUT-CONTAINER - PUT THE RESULT TO NUMCTL-CONTAINER-OUT
+001240* WHEN THE CALLER SUPPLIED ONE, OTHERWISE BACK TO
+001250* NUMCTL-CONTAINER-IN, MAPPING CONTAINERERR/LENGERR TO A RETURN
+001260* CODE INSTEAD OF ABENDING.  USES THE CALLER'S CHANNEL WHEN ONE
+001270* HAS BEEN SUPPLIED.
+001280*****************************************************************
+001290 3000-PUT-CONTAINER.
+001300     IF NUMCTL-CONTAINER-OUT = SPACES
+001310         MOVE NUMCTL-CONTAINER-IN TO WS-PUT-CONTAINER-NAME
+001320     ELSE
+001330         MOVE NUMCTL-CONTAINER-OUT TO WS-PUT-CONTAINER-NAME
+001340     END-IF.
+001350     IF NUMCTL-CHANNEL = SPACES
+001360         EXEC CICS PUT CONTAINER(WS-PUT-CONTAINER-NAME)
+001370              FROM(NUMREC-PAYLOAD(1:NUMREC-LENGTH))
+001380              FLENGTH(NUMREC-LENGTH)
+001390              RESP(WS-RESP)
+001400              RESP2(WS-RESP2)
+001410         END-EXEC
+001420     ELSE
+001430         EXEC CICS PUT CONTAINER(WS-PUT-CONTAINER-NAME)
+001440              CHANNEL(NUMCTL-CHANNEL)
+001450              FROM(NUMREC-PAYLOAD(1:NUMREC-LENGTH))
+001460              FLENGTH(NUMREC-LENGTH)
+001470              RESP(WS-RESP)
+001480              RESP2(WS-RESP2)
+001490         END-EXEC
+001500     END-IF.
+001510     EVALUATE WS-RESP
+001520         WHEN DFHRESP(NORMAL)
+001530             CONTINUE
+001540         WHEN DFHRESP(CONTAINERERR)
+001550             SET NUMCTL-RC-PUT-CONTAINERERR TO TRUE
+001560         WHEN DFHRESP(LENGERR)
+001570             SET NUMCTL-RC-PUT-LENGERR TO TRUE
+001580         WHEN OTHER
+001590             SET NUMCTL-RC-PUT-OTHER TO TRUE
+001600     END-EVALUATE.
+001610 3000-EXIT.
+001620     EXIT.
+001630 9999-EXIT.
+001640     EXEC CICS RETURN END-EXEC.
