@@ -1,19 +1,239 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTTEST.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 DATA-ITEMS.
-       02 INPUT-DATA         PIC X(20).
-       02 OUTPUT-DATA        PIC X(20).
-       LINKAGE SECTION.
-       PROCEDURE DIVISION.
-           EXEC CICS GET CONTAINER('HOBBIT')
-                FLENGTH(LENGTH OF INPUT-DATA)
-                INTO(INPUT-DATA)
-                END-EXEC.
-           MOVE FUNCTION UPPER-CASE(INPUT-DATA) TO OUTPUT-DATA
-           EXEC CICS PUT CONTAINER('HOBBIT')
-                FROM(OUTPUT-DATA)
-                END-EXEC.
-           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONTTEST.
+000030 AUTHOR.        R MERCER.
+000040 INSTALLATION.  GALASA TEST FACTORY.
+000050 DATE-WRITTEN.  04/12/2019.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100*DATE       INIT  DESCRIPTION
+000110*04/12/2019 RM    ORIGINAL PROGRAM - GETS THE HOBBIT
+000120*                 CONTAINER, UPPER-CASES IT, PUTS IT BACK.
+000130*08/08/2026 RM    ADDED RESP/RESP2 CHECKING ON THE GET AND
+000140*                 PUT CONTAINER CALLS.  CONTAINERERR AND
+000150*                 LENGERR NOW MAP TO A RETURN CODE IN
+000160*                 DFHCOMMAREA INSTEAD OF ABENDING.
+000170*08/08/2026 RM    DRIVEN BY THE CONTCTL COMMAREA NOW - THE
+000180*                 CONTAINER NAME AND TRANSFORM OPERATION ARE
+000190*                 INPUT INSTEAD OF BEING HARDCODED TO HOBBIT
+000200*                 AND UPPER-CASE, SO ONE PROGRAM CAN COVER
+000210*                 ALL OF OUR CONTAINER TEST VARIATIONS.
+000220*08/08/2026 RM    ADDED CHANNEL SUPPORT - WHEN THE CALLER
+000230*                 SUPPLIES A CHANNEL NAME IN THE COMMAREA THE
+000240*                 CONTAINER IS PASSED ON THAT CHANNEL INSTEAD
+000250*                 OF THE DEFAULT TRANSACTION CONTAINER POOL.
+000260*08/08/2026 RM    SWITCHED INPUT-DATA/OUTPUT-DATA TO THE
+000270*                 SHARED CONTREC COPYBOOK SO CONTAINERS UP TO
+000280*                 4K ARE SUPPORTED AND A SIZE MISMATCH (THE
+000290*                 CONTAINER BEING BIGGER THAN CONTREC-PAYLOAD)
+000300*                 IS REPORTED BACK IN CONTCTL-ACTUAL-LENGTH.
+000310*08/08/2026 RM    ADDED AN AUDIT TRAIL - THE CONTAINER'S BEFORE
+000320*                 AND AFTER VALUES ARE NOW WRITTEN TO A PER-TASK
+000330*                 TS QUEUE JUST BEFORE RETURN SO A GALASA TEST
+000340*                 CAN CONFIRM EXACTLY WHAT CONTTEST DID.
+000350*08/08/2026 RM    ADDED CONTCTL-CONTAINER-OUT SO A CALLER CAN
+000360*                 CHAIN TWO CONTAINERS THROUGH ONE TRANSACTION -
+000370*                 GET FROM CONTCTL-CONTAINER-IN, PUT THE RESULT
+000380*                 TO CONTCTL-CONTAINER-OUT.  SPACES IN
+000390*                 CONTCTL-CONTAINER-OUT STILL MEANS PUT BACK TO
+000400*                 CONTCTL-CONTAINER-IN, SO EXISTING CALLERS ARE
+000410*                 UNAFFECTED.
+000420*08/08/2026 RM    FIXED 0000-MAINLINE FALLING THROUGH INTO
+000430*                 1000-GET-CONTAINER INSTEAD OF RETURNING - IT
+000440*                 WAS RUNNING THE WHOLE GET/TRANSFORM/PUT/AUDIT
+000450*                 SEQUENCE TWICE ON EVERY TRANSACTION.  ALSO
+000460*                 WIDENED CONTREC-LENGTH TO A FULLWORD (SEE
+000470*                 CONTREC) AND SCOPED NUMERIC-ECHO TO THE
+000480*                 ACTUAL CONTAINER LENGTH INSTEAD OF ALWAYS
+000490*                 ADDING TO THE FULL 20-DIGIT REDEFINITION.
+000500*08/08/2026 RM    MOVED THE AUDIT-TS PERFORM INSIDE THE INNER
+000510*                 IF CONTCTL-RC-NORMAL SO A FAILED TRANSFORM NO
+000520*                 LONGER GETS AN AUDIT ENTRY - CONTCTL ALREADY
+000530*                 DOCUMENTED THIS AS THE CONTRACT FOR
+000540*                 CONTCTL-RC-TRANSFORM-OTHER.  ALSO SPLIT THE
+000550*                 AUDIT'S CONTAINER NAME INTO -IN AND -OUT SO A
+000560*                 CHAINED PUT (CONTCTL-CONTAINER-OUT) SHOWS UP
+000570*                 IN THE AUDIT TRAIL.
+000575*09/08/2026 RM    EIBTASKN IS A 7-DIGIT FIELD BUT
+000576*                 WS-TASK-NUM-DISPLAY ONLY HELD 6 - A REGION'S
+000577*                 TASK COUNTER PASSING 999999 MADE THE MOVE DROP
+000578*                 THE HIGH-ORDER DIGIT, SO TWO UNRELATED TASKS
+000579*                 COULD BUILD THE SAME TS QUEUE NAME AND SHARE AN
+000580*                 AUDIT TRAIL.  WIDENED TO 7 DIGITS TO MATCH
+000581*                 EIBTASKN, AND SHORTENED THE QUEUE NAME PREFIX
+000582*                 FROM 'AU' TO 'A' SO THE FULL 7 DIGITS STILL FIT
+000583*                 IN THE 8-CHARACTER TS QUEUE NAME.
+000584*****************************************************************
+000590 ENVIRONMENT DIVISION.
+000600 DATA DIVISION.
+000610 WORKING-STORAGE SECTION.
+000620 77  WS-MAX-PAYLOAD-LEN        PIC S9(08) COMP VALUE 4000.
+000630     COPY CONTREC.
+000640     COPY AUDREC.
+000650 01  RESP-CODES.
+000660     05  WS-RESP               PIC S9(08) COMP.
+000670     05  WS-RESP2              PIC S9(08) COMP.
+000680 01  WS-TS-QUEUE-NAME          PIC X(08).
+000690 01  WS-TASK-NUM-DISPLAY       PIC 9(07).
+000700 01  WS-PUT-CONTAINER-NAME     PIC X(16).
+000710 LINKAGE SECTION.
+000720     COPY CONTCTL REPLACING ==CONTCTL== BY ==DFHCOMMAREA==.
+000730*****************************************************************
+000740*0000-MAINLINE
+000750*****************************************************************
+000760 PROCEDURE DIVISION.
+000770 0000-MAINLINE.
+000780     SET CONTCTL-RC-NORMAL TO TRUE.
+000790     PERFORM 1000-GET-CONTAINER THRU 1000-EXIT.
+000800     IF CONTCTL-RC-NORMAL
+000810         MOVE CONTREC-LENGTH TO AUDREC-BEFORE-LENGTH
+000820         MOVE CONTREC-PAYLOAD TO AUDREC-BEFORE-VALUE
+000830         PERFORM 2000-TRANSFORM THRU 2000-EXIT
+000840         MOVE CONTREC-LENGTH TO AUDREC-AFTER-LENGTH
+000850         MOVE CONTREC-PAYLOAD TO AUDREC-AFTER-VALUE
+000860         IF CONTCTL-RC-NORMAL
+000870             PERFORM 3000-PUT-CONTAINER THRU 3000-EXIT
+000880             PERFORM 4000-WRITE-AUDIT-TS THRU 4000-EXIT
+000890         END-IF
+000900     END-IF.
+000910     GO TO 9999-EXIT.
+000920*****************************************************************
+000930*1000-GET-CONTAINER - GET THE CALLER'S NAMED CONTAINER, MAPPING
+000940*CONTAINERERR/LENGERR TO A RETURN CODE INSTEAD OF ABENDING.
+000950*USES THE CALLER'S CHANNEL WHEN ONE HAS BEEN SUPPLIED.
+000960*****************************************************************
+000970 1000-GET-CONTAINER.
+000980     MOVE WS-MAX-PAYLOAD-LEN TO CONTREC-LENGTH.
+000990     IF CONTCTL-CHANNEL = SPACES
+001000         EXEC CICS GET CONTAINER(CONTCTL-CONTAINER-IN)
+001010              FLENGTH(CONTREC-LENGTH)
+001020              INTO(CONTREC-PAYLOAD)
+001030              RESP(WS-RESP)
+001040              RESP2(WS-RESP2)
+001050         END-EXEC
+001060     ELSE
+001070         EXEC CICS GET CONTAINER(CONTCTL-CONTAINER-IN)
+001080              CHANNEL(CONTCTL-CHANNEL)
+001090              FLENGTH(CONTREC-LENGTH)
+001100              INTO(CONTREC-PAYLOAD)
+001110              RESP(WS-RESP)
+001120              RESP2(WS-RESP2)
+001130         END-EXEC
+001140     END-IF.
+001150     MOVE CONTREC-LENGTH TO CONTCTL-ACTUAL-LENGTH.
+001160     EVALUATE WS-RESP
+001170         WHEN DFHRESP(NORMAL)
+001180             CONTINUE
+001190         WHEN DFHRESP(CONTAINERERR)
+001200             SET CONTCTL-RC-GET-CONTAINERERR TO TRUE
+001210         WHEN DFHRESP(LENGERR)
+001220             SET CONTCTL-RC-GET-LENGERR TO TRUE
+001230         WHEN OTHER
+001240             SET CONTCTL-RC-GET-OTHER TO TRUE
+001250     END-EVALUATE.
+001260 1000-EXIT.
+001270     EXIT.
+001280*****************************************************************
+001290*2000-TRANSFORM - APPLY THE OPERATION REQUESTED BY THE CALLER
+001300*IN CONTCTL-OPERATION TO THE BYTES ACTUALLY RECEIVED.
+001310*NUMERIC-ECHO ONLY ADDS TO CONTREC-PAYLOAD-NUM WHEN THE
+001320*CONTAINER RECEIVED IS EXACTLY AS LONG AS THAT REDEFINITION -
+001330*A SHORTER CONTAINER LEAVES BYTES BEYOND CONTREC-LENGTH
+001340*UNINITIALISED, WHICH ARE NOT SAFE TO TREAT AS DISPLAY NUMERIC.
+001350*****************************************************************
+001360 2000-TRANSFORM.
+001370     EVALUATE TRUE
+001380         WHEN CONTCTL-OP-UPPERCASE
+001390             MOVE FUNCTION UPPER-CASE(CONTREC-PAYLOAD
+001400                 (1:CONTREC-LENGTH))
+001410                 TO CONTREC-PAYLOAD(1:CONTREC-LENGTH)
+001420         WHEN CONTCTL-OP-LOWERCASE
+001430             MOVE FUNCTION LOWER-CASE(CONTREC-PAYLOAD
+001440                 (1:CONTREC-LENGTH))
+001450                 TO CONTREC-PAYLOAD(1:CONTREC-LENGTH)
+001460         WHEN CONTCTL-OP-REVERSE
+001470             MOVE FUNCTION REVERSE(CONTREC-PAYLOAD
+001480                 (1:CONTREC-LENGTH))
+001490                 TO CONTREC-PAYLOAD(1:CONTREC-LENGTH)
+001500         WHEN CONTCTL-OP-NUMERIC-ECHO
+001510             IF CONTREC-LENGTH = LENGTH OF CONTREC-PAYLOAD-NUM
+001520                 ADD 1 TO CONTREC-PAYLOAD-NUM
+001530             ELSE
+001540                 SET CONTCTL-RC-TRANSFORM-OTHER TO TRUE
+001550             END-IF
+001560         WHEN OTHER
+001570             MOVE FUNCTION UPPER-CASE(CONTREC-PAYLOAD
+001580                 (1:CONTREC-LENGTH))
+001590                 TO CONTREC-PAYLOAD(1:CONTREC-LENGTH)
+001600     END-EVALUATE.
+001610 2000-EXIT.
+001620     EXIT.
+001630*****************************************************************
+001640*3000-PUT-CONTAINER - PUT THE RESULT TO CONTCTL-CONTAINER-OUT
+001650*WHEN THE CALLER SUPPLIED ONE, OTHERWISE BACK TO
+001660*CONTCTL-CONTAINER-IN, MAPPING CONTAINERERR/LENGERR TO A RETURN
+001670*CODE INSTEAD OF ABENDING.  USES THE CALLER'S CHANNEL WHEN ONE
+001680*HAS BEEN SUPPLIED.
+001690*****************************************************************
+001700 3000-PUT-CONTAINER.
+001710     IF CONTCTL-CONTAINER-OUT = SPACES
+001720         MOVE CONTCTL-CONTAINER-IN TO WS-PUT-CONTAINER-NAME
+001730     ELSE
+001740         MOVE CONTCTL-CONTAINER-OUT TO WS-PUT-CONTAINER-NAME
+001750     END-IF.
+001760     IF CONTCTL-CHANNEL = SPACES
+001770         EXEC CICS PUT CONTAINER(WS-PUT-CONTAINER-NAME)
+001780              FROM(CONTREC-PAYLOAD(1:CONTREC-LENGTH))
+001790              FLENGTH(CONTREC-LENGTH)
+001800              RESP(WS-RESP)
+001810              RESP2(WS-RESP2)
+001820         END-EXEC
+001830     ELSE
+001840         EXEC CICS PUT CONTAINER(WS-PUT-CONTAINER-NAME)
+001850              CHANNEL(CONTCTL-CHANNEL)
+001860              FROM(CONTREC-PAYLOAD(1:CONTREC-LENGTH))
+001870              FLENGTH(CONTREC-LENGTH)
+001880              RESP(WS-RESP)
+001890              RESP2(WS-RESP2)
+001900         END-EXEC
+001910     END-IF.
+001920     EVALUATE WS-RESP
+001930         WHEN DFHRESP(NORMAL)
+001940             CONTINUE
+001950         WHEN DFHRESP(CONTAINERERR)
+001960             SET CONTCTL-RC-PUT-CONTAINERERR TO TRUE
+001970         WHEN DFHRESP(LENGERR)
+001980             SET CONTCTL-RC-PUT-LENGERR TO TRUE
+001990         WHEN OTHER
+002000             SET CONTCTL-RC-PUT-OTHER TO TRUE
+002010     END-EVALUATE.
+002020 3000-EXIT.
+002030     EXIT.
+002040*****************************************************************
+002050*4000-WRITE-AUDIT-TS - RECORD THE CONTAINER'S BEFORE AND AFTER
+002060*VALUES ON A TS QUEUE NAMED FROM THE CICS TASK NUMBER SO EACH
+002070*TRANSACTION GETS ITS OWN AUDIT TRAIL.  ONLY REACHED WHEN THE PUT
+002080*SUCCEEDED, SO WS-PUT-CONTAINER-NAME IS ALREADY SET BY THE TIME
+002090*AUDREC-CONTAINER-NAME-OUT IS LOADED FROM IT.  A FAILURE HERE
+002100*DOES NOT AFFECT CONTCTL-RETURN-CODE - THE AUDIT TRAIL IS BEST
+002110*EFFORT AND MUST NEVER MASK THE OUTCOME OF THE CONTAINER TEST.
+002120*****************************************************************
+002130 4000-WRITE-AUDIT-TS.
+002140     MOVE EIBDATE TO AUDREC-DATE.
+002150     MOVE EIBTIME TO AUDREC-TIME.
+002160     MOVE CONTCTL-CONTAINER-IN TO AUDREC-CONTAINER-NAME-IN.
+002170     MOVE WS-PUT-CONTAINER-NAME TO AUDREC-CONTAINER-NAME-OUT.
+002180     MOVE EIBTASKN TO WS-TASK-NUM-DISPLAY.
+002190     MOVE SPACES TO WS-TS-QUEUE-NAME.
+002200     STRING 'A' WS-TASK-NUM-DISPLAY DELIMITED BY SIZE
+002210         INTO WS-TS-QUEUE-NAME.
+002220     EXEC CICS WRITEQ TS QUEUE(WS-TS-QUEUE-NAME)
+002230          FROM(AUDREC)
+002240          RESP(WS-RESP)
+002250          RESP2(WS-RESP2)
+002260     END-EXEC.
+002270 4000-EXIT.
+002280     EXIT.
+002290 9999-EXIT.
+002300     EXEC CICS RETURN END-EXEC.
