@@ -0,0 +1,151 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    FILETEST.
+000030 AUTHOR.        R MERCER.
+000040 INSTALLATION.  GALASA TEST FACTORY.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100*DATE       INIT  DESCRIPTION
+000110*08/08/2026 RM    ORIGINAL PROGRAM - COMPANION TO CONTTEST FOR
+000120*                 EXERCISING FILE-MANAGER ASSERTIONS (RECORD
+000130*                 FOUND/NOT FOUND, DUPLICATE KEY, RECORD CHANGED
+000140*                 SINCE READ) AGAINST THE CONTFILE KSDS.
+000150*08/08/2026 RM    FIXED 0000-MAINLINE FALLING THROUGH INTO
+000160*                 1000-READ-RECORD AND EVERY PARAGRAPH AFTER IT
+000170*                 INSTEAD OF RETURNING ONCE THE REQUESTED
+000180*                 OPERATION WAS DONE.
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 DATA DIVISION.
+000220 WORKING-STORAGE SECTION.
+000230 01  WORK-ITEMS.
+000240     05  WS-DUMMY-DATA         PIC X(72).
+000250 01  RESP-CODES.
+000260     05  WS-RESP               PIC S9(08) COMP.
+000270     05  WS-RESP2              PIC S9(08) COMP.
+000280 LINKAGE SECTION.
+000290     COPY FILECTL REPLACING ==FILECTL== BY ==DFHCOMMAREA==.
+000300*****************************************************************
+000310*0000-MAINLINE
+000320*****************************************************************
+000330 PROCEDURE DIVISION.
+000340 0000-MAINLINE.
+000350     SET FILECTL-RC-NORMAL TO TRUE.
+000360     EVALUATE TRUE
+000370         WHEN FILECTL-OP-READ
+000380             PERFORM 1000-READ-RECORD THRU 1000-EXIT
+000390         WHEN FILECTL-OP-WRITE
+000400             PERFORM 2000-WRITE-RECORD THRU 2000-EXIT
+000410         WHEN FILECTL-OP-REWRITE
+000420             PERFORM 3000-REWRITE-RECORD THRU 3000-EXIT
+000430         WHEN FILECTL-OP-REWRITE-STALE
+000440             PERFORM 4000-REWRITE-STALE THRU 4000-EXIT
+000450         WHEN OTHER
+000460             SET FILECTL-RC-OTHER TO TRUE
+000470     END-EVALUATE.
+000480     GO TO 9999-EXIT.
+000490*****************************************************************
+000500*1000-READ-RECORD - READ THE RECORD FOR FILECTL-KEY.  A NOTFND
+000510*RESPONSE IS RETURNED TO THE CALLER RATHER THAN ABENDING.
+000520*****************************************************************
+000530 1000-READ-RECORD.
+000540     EXEC CICS READ FILE('CONTFILE')
+000550          RIDFLD(FILECTL-KEY)
+000560          INTO(FILECTL-DATA)
+000570          RESP(WS-RESP)
+000580          RESP2(WS-RESP2)
+000590     END-EXEC.
+000600     EVALUATE WS-RESP
+000610         WHEN DFHRESP(NORMAL)
+000620             CONTINUE
+000630         WHEN DFHRESP(NOTFND)
+000640             SET FILECTL-RC-NOTFND TO TRUE
+000650         WHEN OTHER
+000660             SET FILECTL-RC-OTHER TO TRUE
+000670     END-EVALUATE.
+000680 1000-EXIT.
+000690     EXIT.
+000700*****************************************************************
+000710*2000-WRITE-RECORD - ADD A NEW RECORD FOR FILECTL-KEY.  A
+000720*DUPREC RESPONSE IS RETURNED TO THE CALLER RATHER THAN ABENDING.
+000730*****************************************************************
+000740 2000-WRITE-RECORD.
+000750     EXEC CICS WRITE FILE('CONTFILE')
+000760          RIDFLD(FILECTL-KEY)
+000770          FROM(FILECTL-DATA)
+000780          RESP(WS-RESP)
+000790          RESP2(WS-RESP2)
+000800     END-EXEC.
+000810     EVALUATE WS-RESP
+000820         WHEN DFHRESP(NORMAL)
+000830             CONTINUE
+000840         WHEN DFHRESP(DUPREC)
+000850             SET FILECTL-RC-DUPREC TO TRUE
+000860         WHEN OTHER
+000870             SET FILECTL-RC-OTHER TO TRUE
+000880     END-EVALUATE.
+000890 2000-EXIT.
+000900     EXIT.
+000910*****************************************************************
+000920*3000-REWRITE-RECORD - READ FILECTL-KEY FOR UPDATE TO OBTAIN
+000930*THE LOCK, THEN REWRITE IT WITH THE CALLER'S NEW DATA.
+000940*****************************************************************
+000950 3000-REWRITE-RECORD.
+000960     EXEC CICS READ FILE('CONTFILE')
+000970          RIDFLD(FILECTL-KEY)
+000980          INTO(WS-DUMMY-DATA)
+000990          UPDATE
+001000          RESP(WS-RESP)
+001010          RESP2(WS-RESP2)
+001020     END-EXEC.
+001030     EVALUATE WS-RESP
+001040         WHEN DFHRESP(NORMAL)
+001050             CONTINUE
+001060         WHEN DFHRESP(NOTFND)
+001070             SET FILECTL-RC-NOTFND TO TRUE
+001080         WHEN OTHER
+001090             SET FILECTL-RC-OTHER TO TRUE
+001100     END-EVALUATE.
+001110     IF FILECTL-RC-NORMAL
+001120         EXEC CICS REWRITE FILE('CONTFILE')
+001130              FROM(FILECTL-DATA)
+001140              RESP(WS-RESP)
+001150              RESP2(WS-RESP2)
+001160         END-EXEC
+001170         EVALUATE WS-RESP
+001180             WHEN DFHRESP(NORMAL)
+001190                 CONTINUE
+001200             WHEN DFHRESP(INVREQ)
+001210                 SET FILECTL-RC-CHANGED-SINCE-READ TO TRUE
+001220             WHEN OTHER
+001230                 SET FILECTL-RC-OTHER TO TRUE
+001240         END-EVALUATE
+001250     END-IF.
+001260 3000-EXIT.
+001270     EXIT.
+001280*****************************************************************
+001290*4000-REWRITE-STALE - REWRITE FILECTL-KEY WITHOUT FIRST DOING A
+001300*READ FOR UPDATE.  CICS REJECTS THIS WITH INVREQ, WHICH IS HOW
+001310*WE PROVE A TEST CAN DETECT A RECORD CHANGED (OR AT LEAST NOT
+001320*FRESHLY LOCKED) SINCE IT WAS LAST READ.
+001330*****************************************************************
+001340 4000-REWRITE-STALE.
+001350     EXEC CICS REWRITE FILE('CONTFILE')
+001360          FROM(FILECTL-DATA)
+001370          RESP(WS-RESP)
+001380          RESP2(WS-RESP2)
+001390     END-EXEC.
+001400     EVALUATE WS-RESP
+001410         WHEN DFHRESP(NORMAL)
+001420             CONTINUE
+001430         WHEN DFHRESP(INVREQ)
+001440             SET FILECTL-RC-CHANGED-SINCE-READ TO TRUE
+001450         WHEN OTHER
+001460             SET FILECTL-RC-OTHER TO TRUE
+001470     END-EVALUATE.
+001480 4000-EXIT.
+001490     EXIT.
+001500 9999-EXIT.
+001510     EXEC CICS RETURN END-EXEC.
