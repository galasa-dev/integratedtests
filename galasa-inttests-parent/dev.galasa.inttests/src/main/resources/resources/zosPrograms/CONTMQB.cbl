@@ -0,0 +1,291 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CONTMQB.
+000030 AUTHOR.        R MERCER.
+000040 INSTALLATION.  GALASA TEST FACTORY.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*MODIFICATION HISTORY
+000090*----------------------------------------------------------
+000100*DATE       INIT  DESCRIPTION
+000110*08/08/2026 RM    ORIGINAL PROGRAM - CICS-MQ BRIDGE COMPANION
+000120*                 TO CONTTEST.  GETS A MESSAGE FROM AN INPUT
+000130*                 QUEUE, APPLIES THE SAME TRANSFORMS AS
+000140*                 CONTTEST, AND PUTS THE RESULT TO A REPLY
+000150*                 QUEUE, ALL VIA STANDARD MQI CALLS.
+000160*08/08/2026 RM    FIXED 0000-MAINLINE FALLING THROUGH INTO
+000170*                 1000-CONNECT-AND-OPEN INSTEAD OF RETURNING -
+000180*                 IT WAS RECONNECTING AND REOPENING BOTH QUEUES
+000190*                 A SECOND TIME AFTER ALREADY CLOSING THEM.
+000200*                 ALSO ADDED THE STRUCID/VERSION EYECATCHERS MQ
+000210*                 REQUIRES ON MQOD/MQMD/MQGMO/MQPMO - WITHOUT
+000220*                 THEM A REAL QUEUE MANAGER REJECTS EVERY CALL.
+000230*08/08/2026 RM    DROPPED THE EXPLICIT MQCONN/MQDISC - THE
+000240*                 CICS-MQ ADAPTER ESTABLISHES THE QUEUE MANAGER
+000250*                 CONNECTION FOR US, AND AN EXPLICIT MQCONN FROM
+000260*                 A CICS TRANSACTION FAILS WITH
+000270*                 MQRC_ENVIRONMENT_ERROR.  RENAMED 1000/8000
+000280*                 SINCE THEY NO LONGER CONNECT/DISCONNECT, JUST
+000290*                 OPEN/CLOSE THE QUEUES.  ALSO CORRECTED THE
+000300*                 REPLY QUEUE'S OPEN OPTIONS - 8209 WRONGLY
+000310*                 INCLUDED MQOO_INPUT_AS_Q_DEF ON A QUEUE WE
+000320*                 ONLY EVER PUT TO - AND WIDENED
+000330*                 MQBCTL-ACTUAL-LENGTH (SEE MQBCTL) SO IT IS
+000340*                 LOADED DIRECTLY FROM WS-DATA-LENGTH WITHOUT
+000350*                 RISK OF TRUNCATION.
+000351*09/08/2026 RM    MQOD/MQMD/MQGMO/MQPMO WERE ALL TRUNCATED WELL
+000352*                 BELOW THE SIZE THEIR OWN VERSION 1 DECLARES -
+000353*                 A REAL QUEUE MANAGER OR THE CICS-MQ ADAPTER
+000354*                 READS/WRITES AT THE DOCUMENTED V1 OFFSETS AND
+000355*                 WOULD HAVE OVERLAID THE NEXT 01-LEVEL'S
+000356*                 STORAGE.  EXPANDED ALL FOUR TO THEIR FULL V1
+000357*                 LENGTH, NAMING EVERY FIELD AS A STANDARD MQI
+000358*                 COPYBOOK WOULD, WITH THE UNUSED ONES LEFT AT
+000359*                 THE MQI-DOCUMENTED DEFAULT VALUE.  ALSO FIXED
+000360*                 2000-GET-MESSAGE, WHICH SET A WAITINTERVAL BUT
+000361*                 NEVER TURNED ON MQGMO_WAIT IN MQGMO-OPTIONS, SO
+000362*                 MQGET WAS RETURNING MQRC_NO_MSG_AVAILABLE
+000363*                 IMMEDIATELY INSTEAD OF WAITING.
+000364*****************************************************************
+000370 ENVIRONMENT DIVISION.
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400 77  WS-MAX-PAYLOAD-LEN        PIC S9(08) COMP VALUE 4000.
+000410     COPY MQBREC.
+000420 01  MQ-HANDLES.
+000430     05  WS-HCONN              PIC S9(09) COMP-5 VALUE ZERO.
+000440     05  WS-HOBJ-INPUT         PIC S9(09) COMP-5 VALUE ZERO.
+000450     05  WS-HOBJ-REPLY         PIC S9(09) COMP-5 VALUE ZERO.
+000460 01  MQ-CODES.
+000470     05  WS-MQCC               PIC S9(09) COMP-5.
+000480     05  WS-MQRC               PIC S9(09) COMP-5.
+000490 01  MQ-OPTIONS.
+000500     05  WS-OPEN-OPTIONS       PIC S9(09) COMP-5.
+000510     05  WS-CLOSE-OPTIONS      PIC S9(09) COMP-5.
+000520     05  WS-BUFFER-LENGTH      PIC S9(09) COMP-5.
+000530     05  WS-DATA-LENGTH        PIC S9(09) COMP-5.
+000540 01  MQOD.
+000541*   FULL VERSION 1 MQOD - 4+4+4+48+48+48+12 = 168 BYTES.
+000542     05  MQOD-STRUCID          PIC X(04)         VALUE 'OD  '.
+000543     05  MQOD-VERSION          PIC S9(09) COMP-5 VALUE 1.
+000544     05  MQOD-OBJECTTYPE       PIC S9(09) COMP-5 VALUE 1.
+000545     05  MQOD-OBJECTNAME       PIC X(48).
+000546     05  MQOD-OBJECTQMGRNAME   PIC X(48).
+000547     05  MQOD-DYNAMICQNAME     PIC X(48)         VALUE SPACES.
+000548     05  MQOD-ALTERNATEUSERID  PIC X(12)         VALUE SPACES.
+000600 01  MQMD.
+000601*   FULL VERSION 1 MQMD - EVERY FIELD MQ DOCUMENTS, NOT JUST THE
+000602*   ONES THIS PROGRAM SETS.  UNUSED NUMERIC FIELDS ARE LEFT AT
+000603*   THE SAME VALUES THE MQI'S OWN MQMD DEFAULT STRUCTURE USES SO
+000604*   A REAL QUEUE MANAGER SEES EXACTLY WHAT MQGET/MQPUT WOULD IF
+000605*   THE CALLER HAD PASSED THE DEFAULT MQMD UNCHANGED.
+000606     05  MQMD-STRUCID          PIC X(04)         VALUE 'MD  '.
+000607     05  MQMD-VERSION          PIC S9(09) COMP-5 VALUE 1.
+000608     05  MQMD-REPORT           PIC S9(09) COMP-5 VALUE 0.
+000609     05  MQMD-MSGTYPE          PIC S9(09) COMP-5 VALUE 8.
+000611     05  MQMD-EXPIRY           PIC S9(09) COMP-5 VALUE -1.
+000612     05  MQMD-FEEDBACK         PIC S9(09) COMP-5 VALUE 0.
+000613     05  MQMD-ENCODING         PIC S9(09) COMP-5 VALUE 273.
+000614     05  MQMD-CODEDCHARSETID   PIC S9(09) COMP-5 VALUE 0.
+000650     05  MQMD-FORMAT           PIC X(08).
+000651     05  MQMD-PRIORITY         PIC S9(09) COMP-5 VALUE -1.
+000652     05  MQMD-PERSISTENCE      PIC S9(09) COMP-5 VALUE -1.
+000653     05  MQMD-MSGID            PIC X(24).
+000654     05  MQMD-CORRELID         PIC X(24).
+000655     05  MQMD-BACKOUTCOUNT     PIC S9(09) COMP-5 VALUE 0.
+000656     05  MQMD-REPLYTOQ         PIC X(48)         VALUE SPACES.
+000657     05  MQMD-REPLYTOQMGR      PIC X(48)         VALUE SPACES.
+000658     05  MQMD-USERIDENTIFIER   PIC X(12)         VALUE SPACES.
+000659     05  MQMD-ACCOUNTINGTOKEN  PIC X(32)         VALUE LOW-VALUES.
+000661     05  MQMD-APPLIDENTITYDATA PIC X(32)         VALUE SPACES.
+000662     05  MQMD-PUTAPPLTYPE      PIC S9(09) COMP-5 VALUE 0.
+000663     05  MQMD-PUTAPPLNAME      PIC X(28)         VALUE SPACES.
+000664     05  MQMD-PUTDATE          PIC X(08)         VALUE SPACES.
+000665     05  MQMD-PUTTIME          PIC X(08)         VALUE SPACES.
+000666     05  MQMD-APPLORIGINDATA   PIC X(04)         VALUE SPACES.
+000667     05  MQMD-GROUPID          PIC X(24)         VALUE LOW-VALUES.
+000668     05  MQMD-MSGSEQNUMBER     PIC S9(09) COMP-5 VALUE 1.
+000669     05  MQMD-OFFSET           PIC S9(09) COMP-5 VALUE 0.
+000671     05  MQMD-MSGFLAGS         PIC S9(09) COMP-5 VALUE 0.
+000672     05  MQMD-ORIGINALLENGTH   PIC S9(09) COMP-5 VALUE -1.
+000673 01  MQGMO.
+000674*   FULL VERSION 1 MQGMO - 4+4+4+4+4+4+48 = 72 BYTES.
+000675     05  MQGMO-STRUCID         PIC X(04)         VALUE 'GMO '.
+000676     05  MQGMO-VERSION         PIC S9(09) COMP-5 VALUE 1.
+000677     05  MQGMO-OPTIONS         PIC S9(09) COMP-5.
+000678     05  MQGMO-WAITINTERVAL    PIC S9(09) COMP-5.
+000679     05  MQGMO-SIGNAL1         PIC S9(09) COMP-5 VALUE 0.
+000681     05  MQGMO-SIGNAL2         PIC S9(09) COMP-5 VALUE 0.
+000682     05  MQGMO-RESOLVEDQNAME   PIC X(48)         VALUE SPACES.
+000710 01  MQPMO.
+000711*   FULL VERSION 1 MQPMO - 4+4+4+4+4+4+48+48 = 124 BYTES.
+000712     05  MQPMO-STRUCID         PIC X(04)         VALUE 'PMO '.
+000713     05  MQPMO-VERSION         PIC S9(09) COMP-5 VALUE 1.
+000714     05  MQPMO-OPTIONS         PIC S9(09) COMP-5.
+000715     05  MQPMO-CONTEXT         PIC S9(09) COMP-5 VALUE 0.
+000716     05  MQPMO-KNOWNDESTCOUNT  PIC S9(09) COMP-5 VALUE 0.
+000717     05  MQPMO-UNKNOWNDESTCNT  PIC S9(09) COMP-5 VALUE 0.
+000718     05  MQPMO-INVALIDDESTCNT  PIC S9(09) COMP-5 VALUE 0.
+000719     05  MQPMO-RESOLVEDQNAME   PIC X(48)         VALUE SPACES.
+000721     05  MQPMO-RESOLVEDQMGRNM  PIC X(48)         VALUE SPACES.
+000750 LINKAGE SECTION.
+000760     COPY MQBCTL REPLACING ==MQBCTL== BY ==DFHCOMMAREA==.
+000770*****************************************************************
+000780*0000-MAINLINE
+000790*****************************************************************
+000800 PROCEDURE DIVISION.
+000810 0000-MAINLINE.
+000820     SET MQBCTL-RC-NORMAL TO TRUE.
+000830     PERFORM 1000-OPEN-QUEUES THRU 1000-EXIT.
+000840     IF MQBCTL-RC-NORMAL
+000850         PERFORM 2000-GET-MESSAGE THRU 2000-EXIT
+000860     END-IF.
+000870     IF MQBCTL-RC-NORMAL
+000880         PERFORM 3000-TRANSFORM THRU 3000-EXIT
+000890         PERFORM 4000-PUT-REPLY THRU 4000-EXIT
+000900     END-IF.
+000910     PERFORM 8000-CLOSE-QUEUES THRU 8000-EXIT.
+000920     GO TO 9999-EXIT.
+000930*****************************************************************
+000940*1000-OPEN-QUEUES - OPEN THE INPUT AND REPLY QUEUES.  NO EXPLICIT
+000950*MQCONN IS ISSUED - THE CICS-MQ ADAPTER SUPPLIES THE QUEUE
+000960*MANAGER CONNECTION IMPLICITLY, AND AN MQCONN FROM A CICS
+000970*TRANSACTION FAILS WITH MQRC_ENVIRONMENT_ERROR (2017).
+000980*****************************************************************
+000990 1000-OPEN-QUEUES.
+001000     PERFORM 1200-OPEN-INPUT-QUEUE THRU 1200-EXIT.
+001010     IF MQBCTL-RC-NORMAL
+001020         PERFORM 1300-OPEN-REPLY-QUEUE THRU 1300-EXIT
+001030     END-IF.
+001040 1000-EXIT.
+001050     EXIT.
+001060 1200-OPEN-INPUT-QUEUE.
+001070     MOVE MQBCTL-INPUT-QUEUE TO MQOD-OBJECTNAME.
+001080     MOVE SPACES TO MQOD-OBJECTQMGRNAME.
+001090*   MQOO_FAIL_IF_QUIESCING (8192) + MQOO_INPUT_AS_Q_DEF (1)
+001100*   = 8193
+001110     MOVE 8193 TO WS-OPEN-OPTIONS.
+001120     CALL 'MQOPEN' USING WS-HCONN MQOD WS-OPEN-OPTIONS
+001130         WS-HOBJ-INPUT WS-MQCC WS-MQRC.
+001140     IF WS-MQCC NOT = ZERO
+001150         SET MQBCTL-RC-OPEN-FAILED TO TRUE
+001160     END-IF.
+001170 1200-EXIT.
+001180     EXIT.
+001190 1300-OPEN-REPLY-QUEUE.
+001200     MOVE MQBCTL-REPLY-QUEUE TO MQOD-OBJECTNAME.
+001210     MOVE SPACES TO MQOD-OBJECTQMGRNAME.
+001220*   MQOO_FAIL_IF_QUIESCING (8192) + MQOO_OUTPUT (16) = 8208 -
+001230*   THIS QUEUE IS ONLY EVER PUT TO, SO MQOO_INPUT_AS_Q_DEF MUST
+001240*   NOT BE INCLUDED HERE.
+001250     MOVE 8208 TO WS-OPEN-OPTIONS.
+001260     CALL 'MQOPEN' USING WS-HCONN MQOD WS-OPEN-OPTIONS
+001270         WS-HOBJ-REPLY WS-MQCC WS-MQRC.
+001280     IF WS-MQCC NOT = ZERO
+001290         SET MQBCTL-RC-OPEN-FAILED TO TRUE
+001300     END-IF.
+001310 1300-EXIT.
+001320     EXIT.
+001330*****************************************************************
+001340*2000-GET-MESSAGE - GET THE NEXT MESSAGE FROM THE INPUT QUEUE.
+001350*MQRC-NO-MSG-AVAILABLE (2033) IS RETURNED TO THE CALLER AS A
+001360*DISTINCT RETURN CODE RATHER THAN BEING TREATED AS A FAILURE.
+001370*****************************************************************
+001380 2000-GET-MESSAGE.
+001390     MOVE WS-MAX-PAYLOAD-LEN TO WS-BUFFER-LENGTH.
+001393*   MQMI_NONE/MQCI_NONE - SPACES WOULD SELECT ONLY A MESSAGE WITH
+001396*   AN ALL-BLANK MSGID/CORRELID, WHICH NO GENUINE MESSAGE HAS.
+001400     MOVE LOW-VALUES TO MQMD-MSGID.
+001410     MOVE LOW-VALUES TO MQMD-CORRELID.
+001415*   MQGMO_WAIT (1) - WITHOUT IT MQGET IGNORES WAITINTERVAL BELOW
+001416*   AND RETURNS MQRC_NO_MSG_AVAILABLE IMMEDIATELY INSTEAD OF
+001417*   WAITING FOR A MESSAGE TO ARRIVE.
+001420     MOVE 1 TO MQGMO-OPTIONS.
+001430     MOVE 5000 TO MQGMO-WAITINTERVAL.
+001440     CALL 'MQGET' USING WS-HCONN WS-HOBJ-INPUT MQMD MQGMO
+001450         WS-BUFFER-LENGTH MQBREC-PAYLOAD WS-DATA-LENGTH
+001460         WS-MQCC WS-MQRC.
+001470     IF WS-MQCC = ZERO
+001480         MOVE WS-DATA-LENGTH TO MQBREC-LENGTH
+001490         MOVE WS-DATA-LENGTH TO MQBCTL-ACTUAL-LENGTH
+001500     ELSE
+001510         IF WS-MQRC = 2033
+001520             SET MQBCTL-RC-NO-MSG-AVAILABLE TO TRUE
+001530         ELSE
+001540             SET MQBCTL-RC-GET-FAILED TO TRUE
+001550         END-IF
+001560     END-IF.
+001570 2000-EXIT.
+001580     EXIT.
+001590*****************************************************************
+001600*3000-TRANSFORM - APPLY THE OPERATION REQUESTED BY THE CALLER
+001610*IN MQBCTL-OPERATION TO THE BYTES ACTUALLY RECEIVED, THE SAME
+001620*WAY CONTTEST'S 2000-TRANSFORM DOES FOR A CONTAINER.
+001630*****************************************************************
+001640 3000-TRANSFORM.
+001650     EVALUATE TRUE
+001660         WHEN MQBCTL-OP-UPPERCASE
+001670             MOVE FUNCTION UPPER-CASE(MQBREC-PAYLOAD
+001680                 (1:MQBREC-LENGTH))
+001690                 TO MQBREC-PAYLOAD(1:MQBREC-LENGTH)
+001700         WHEN MQBCTL-OP-LOWERCASE
+001710             MOVE FUNCTION LOWER-CASE(MQBREC-PAYLOAD
+001720                 (1:MQBREC-LENGTH))
+001730                 TO MQBREC-PAYLOAD(1:MQBREC-LENGTH)
+001740         WHEN MQBCTL-OP-REVERSE
+001750             MOVE FUNCTION REVERSE(MQBREC-PAYLOAD
+001760                 (1:MQBREC-LENGTH))
+001770                 TO MQBREC-PAYLOAD(1:MQBREC-LENGTH)
+001780         WHEN OTHER
+001790             MOVE FUNCTION UPPER-CASE(MQBREC-PAYLOAD
+001800                 (1:MQBREC-LENGTH))
+001810                 TO MQBREC-PAYLOAD(1:MQBREC-LENGTH)
+001820     END-EVALUATE.
+001830 3000-EXIT.
+001840     EXIT.
+001850*****************************************************************
+001860*4000-PUT-REPLY - PUT THE TRANSFORMED MESSAGE TO THE REPLY
+001870*QUEUE.
+001880*****************************************************************
+001890 4000-PUT-REPLY.
+001900     MOVE MQBREC-LENGTH TO WS-DATA-LENGTH.
+001910     MOVE LOW-VALUES TO MQMD-MSGID.
+001920     MOVE LOW-VALUES TO MQMD-CORRELID.
+001930     MOVE 'MQSTR   ' TO MQMD-FORMAT.
+001935*   MQPMO_NEW_MSG_ID (2) - WITHOUT IT THE QUEUE MANAGER PUTS THE
+001936*   SUPPLIED MSGID AS-IS, SO EVERY REPLY WOULD CARRY THE SAME
+001937*   ALL-LOW-VALUES ID AND BE IMPOSSIBLE TO TELL APART ON THE
+001938*   REPLY QUEUE.
+001940     MOVE 2 TO MQPMO-OPTIONS.
+001950     CALL 'MQPUT' USING WS-HCONN WS-HOBJ-REPLY MQMD MQPMO
+001960         WS-DATA-LENGTH MQBREC-PAYLOAD WS-MQCC WS-MQRC.
+001970     IF WS-MQCC NOT = ZERO
+001980         SET MQBCTL-RC-PUT-FAILED TO TRUE
+001990     END-IF.
+002000 4000-EXIT.
+002010     EXIT.
+002020*****************************************************************
+002030*8000-CLOSE-QUEUES - CLOSE BOTH QUEUES.  NO EXPLICIT MQDISC IS
+002040*ISSUED - THE CICS-MQ ADAPTER OWNS THE QUEUE MANAGER CONNECTION
+002050*AND TEARS IT DOWN ITSELF.  CLEANUP IS BEST EFFORT AND DOES NOT
+002060*OVERWRITE ANY RETURN CODE ALREADY SET ABOVE.
+002070*****************************************************************
+002080 8000-CLOSE-QUEUES.
+002090     PERFORM 8100-CLOSE-INPUT-QUEUE THRU 8100-EXIT.
+002100     PERFORM 8200-CLOSE-REPLY-QUEUE THRU 8200-EXIT.
+002110 8000-EXIT.
+002120     EXIT.
+002130 8100-CLOSE-INPUT-QUEUE.
+002140     MOVE ZERO TO WS-CLOSE-OPTIONS.
+002150     CALL 'MQCLOSE' USING WS-HCONN WS-HOBJ-INPUT WS-CLOSE-OPTIONS
+002160         WS-MQCC WS-MQRC.
+002170 8100-EXIT.
+002180     EXIT.
+002190 8200-CLOSE-REPLY-QUEUE.
+002200     MOVE ZERO TO WS-CLOSE-OPTIONS.
+002210     CALL 'MQCLOSE' USING WS-HCONN WS-HOBJ-REPLY WS-CLOSE-OPTIONS
+002220         WS-MQCC WS-MQRC.
+002230 8200-EXIT.
+002240     EXIT.
+002250 9999-EXIT.
+002260     EXEC CICS RETURN END-EXEC.
